@@ -0,0 +1,29 @@
+000010******************************************************************
+000020*
+000030*    COPYBOOK:    GLEXTREC
+000040*    AUTHOR:      D. OKONKWO - FINANCIAL SYSTEMS
+000050*    DATE-WRITTEN: 2026-08-08
+000060*
+000070*    PURPOSE:     GENERAL LEDGER EXTRACT RECORD - ONE RECORD PER
+000080*                 ACCOUNT CARRYING ITS FINAL ACCUMULATED AMOUNT
+000090*                 FOR THE RUN, IN A LAYOUT THE DOWNSTREAM GL
+000100*                 INTERFACE CAN PICK UP AND POST WITHOUT HAVING
+000110*                 TO PARSE THE PRINTED REPORT.
+000120*
+000130*    MODIFICATION HISTORY
+000140*    ------------------------------------------------------------
+000150*    2026-08-08  DO   INITIAL VERSION.
+000160*    2026-08-08  DO   GAVE THE TRAILING FILLER AN EXPLICIT VALUE
+000170*                     OF SPACES - AN UNINITIALIZED FILLER IN A
+000180*                     RECORD WRITTEN TO A LINE SEQUENTIAL FILE
+000190*                     CAN HOLD WHATEVER WAS LEFT ON THE STACK,
+000200*                     WHICH COULD FAIL THE EXTRACT WRITE WITH
+000210*                     STATUS 71.
+000220******************************************************************
+000230 01  GL-EXTRACT-RECORD.
+000240     05  GLEXT-POSTING-DATE        PIC 9(08).
+000250     05  GLEXT-ACCOUNT-NO          PIC X(10).
+000260     05  GLEXT-FINAL-AMOUNT        PIC S9(9)V99
+000270                                   SIGN IS TRAILING SEPARATE
+000280                                       CHARACTER.
+000290     05  FILLER                    PIC X(50) VALUE SPACES.
