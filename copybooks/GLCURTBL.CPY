@@ -0,0 +1,41 @@
+000010******************************************************************
+000020*
+000030*    COPYBOOK:    GLCURTBL
+000040*    AUTHOR:      D. OKONKWO - FINANCIAL SYSTEMS
+000050*    DATE-WRITTEN: 2026-08-08
+000060*
+000070*    PURPOSE:     ORIGINAL-CURRENCY/CONVERTED-CURRENCY BREAKDOWN
+000080*                 TABLE, ONE ENTRY PER CURRENCY CODE SEEN ON THE
+000090*                 TRANSACTION FILE, SO THE REPORT CAN SHOW TOTALS
+000100*                 BY CURRENCY ALONGSIDE THE CONVERTED GRAND TOTAL.
+000110*
+000120*    MODIFICATION HISTORY
+000130*    ------------------------------------------------------------
+000140*    2026-08-08  DO   INITIAL VERSION.
+000150*    2026-08-08  DO   GAVE EACH SIGNED TOTAL A SEPARATE SIGN BYTE,
+000160*                     MATCHING GLEXTREC, AND GAVE GL-TBL-CURRENCY-
+000170*                     CODE A VALUE OF SPACES SO AN UNUSED TABLE
+000180*                     SLOT IN A PARTLY-FILLED TABLE DOESN'T CARRY
+000190*                     WHATEVER WAS LEFT ON THE STACK INTO THE
+000200*                     CHECKPOINT RECORD (SEE GLCKPREC), WHICH
+000210*                     FAILED ITS WRITE TO CKPTFILE, A LINE
+000220*                     SEQUENTIAL FILE, WITH STATUS 71 WHEN THAT
+000230*                     GARBAGE LANDED IN IT.
+000240*    2026-08-08  DO   DROPPED COMP USAGE FROM THE CURRENCY COUNT -
+000250*                     A BINARY FIELD WRITES RAW, UNPRINTABLE
+000260*                     BYTES, AND THE CHECKPOINT RECORD THIS
+000270*                     TABLE IS COPIED INTO GOES TO CKPTFILE, A
+000280*                     LINE SEQUENTIAL TEXT FILE, SO THOSE BYTES
+000290*                     WERE ALSO FAILING THE WRITE WITH STATUS 71.
+000300******************************************************************
+000310 01  GL-CURRENCY-TABLE-AREA.
+000320     05  GL-CURRENCY-COUNT         PIC 9(03) VALUE ZERO.
+000330     05  GL-CURRENCY-ENTRY OCCURS 20 TIMES
+000340                            INDEXED BY GL-CURR-IDX.
+000350         10  GL-TBL-CURRENCY-CODE      PIC X(03) VALUE SPACES.
+000360         10  GL-TBL-ORIGINAL-TOTAL     PIC S9(9)V99 VALUE ZERO
+000370                                   SIGN IS TRAILING SEPARATE
+000380                                       CHARACTER.
+000390         10  GL-TBL-CONVERTED-TOTAL    PIC S9(9)V99 VALUE ZERO
+000400                                   SIGN IS TRAILING SEPARATE
+000410                                       CHARACTER.
