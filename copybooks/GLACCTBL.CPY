@@ -0,0 +1,47 @@
+000010******************************************************************
+000020*
+000030*    COPYBOOK:    GLACCTBL
+000040*    AUTHOR:      D. OKONKWO - FINANCIAL SYSTEMS
+000050*    DATE-WRITTEN: 2026-08-08
+000060*
+000070*    PURPOSE:     PER-ACCOUNT ACCUMULATOR TABLE - ONE ENTRY PER
+000080*                 ACCOUNT NUMBER SEEN ON THE TRANSACTION FILE,
+000090*                 CARRYING ITS OWN NET BALANCE AND RUNNING
+000100*                 DEBIT/CREDIT SUBTOTALS. COPIED INTO THE
+000110*                 CHECKPOINT RECORD (SEE GLCKPREC) SO THE TABLE
+000120*                 IS CHECKPOINTED AND RESTORED ALONG WITH THE
+000130*                 REST OF THE RUN'S TOTALS.
+000140*
+000150*    MODIFICATION HISTORY
+000160*    ------------------------------------------------------------
+000170*    2026-08-08  DO   INITIAL VERSION.
+000180*    2026-08-08  DO   GAVE EACH SIGNED TOTAL A SEPARATE SIGN BYTE,
+000190*                     MATCHING GLEXTREC, AND GAVE
+000200*                     GL-TBL-ACCOUNT-NO A VALUE OF SPACES SO AN
+000210*                     UNUSED TABLE SLOT IN A PARTLY-FILLED TABLE
+000220*                     DOESN'T CARRY WHATEVER WAS LEFT ON THE
+000230*                     STACK INTO THE CHECKPOINT RECORD (SEE
+000240*                     GLCKPREC), WHICH FAILED ITS WRITE TO
+000250*                     CKPTFILE, A LINE SEQUENTIAL FILE, WITH
+000260*                     STATUS 71 WHEN THAT GARBAGE LANDED IN IT.
+000270*    2026-08-08  DO   DROPPED COMP USAGE FROM THE ACCOUNT COUNT -
+000280*                     A BINARY FIELD WRITES RAW, UNPRINTABLE
+000290*                     BYTES, AND THE CHECKPOINT RECORD THIS
+000300*                     TABLE IS COPIED INTO GOES TO CKPTFILE, A
+000310*                     LINE SEQUENTIAL TEXT FILE, SO THOSE BYTES
+000320*                     WERE ALSO FAILING THE WRITE WITH STATUS 71.
+000330******************************************************************
+000340 01  GL-ACCOUNT-TABLE-AREA.
+000350     05  GL-ACCOUNT-COUNT          PIC 9(05) VALUE ZERO.
+000360     05  GL-ACCOUNT-ENTRY OCCURS 500 TIMES
+000370                           INDEXED BY GL-ACCT-IDX.
+000380         10  GL-TBL-ACCOUNT-NO     PIC X(10) VALUE SPACES.
+000390         10  GL-TBL-NET-BALANCE    PIC S9(9)V99 VALUE ZERO
+000400                                   SIGN IS TRAILING SEPARATE
+000410                                       CHARACTER.
+000420         10  GL-TBL-DEBIT-TOTAL    PIC S9(9)V99 VALUE ZERO
+000430                                   SIGN IS TRAILING SEPARATE
+000440                                       CHARACTER.
+000450         10  GL-TBL-CREDIT-TOTAL   PIC S9(9)V99 VALUE ZERO
+000460                                   SIGN IS TRAILING SEPARATE
+000470                                       CHARACTER.
