@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*
+000030*    COPYBOOK:    GLCTLREC
+000040*    AUTHOR:      D. OKONKWO - FINANCIAL SYSTEMS
+000050*    DATE-WRITTEN: 2026-08-08
+000060*
+000070*    PURPOSE:     INDEPENDENTLY-SUPPLIED CONTROL TOTAL RECORD,
+000080*                 SUPPLIED BY THE SOURCE SYSTEM, USED TO
+000090*                 RECONCILE AGAINST THE ACCUMULATED GRAND TOTAL
+000100*                 AT END OF RUN.
+000110*
+000120*    MODIFICATION HISTORY
+000130*    ------------------------------------------------------------
+000140*    2026-08-08  DO   INITIAL VERSION.
+000150******************************************************************
+000160 01  GL-CONTROL-TOTAL-RECORD.
+000170     05  GLCTL-RUN-DATE            PIC 9(08).
+000180     05  GLCTL-CONTROL-AMOUNT      PIC S9(9)V99.
+000190     05  FILLER                    PIC X(61).
