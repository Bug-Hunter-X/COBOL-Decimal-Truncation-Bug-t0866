@@ -0,0 +1,40 @@
+000010******************************************************************
+000020*
+000030*    COPYBOOK:    GLAUDREC
+000040*    AUTHOR:      D. OKONKWO - FINANCIAL SYSTEMS
+000050*    DATE-WRITTEN: 2026-08-08
+000060*
+000070*    PURPOSE:     AUDIT TRAIL RECORD WRITTEN FOR EVERY AMOUNT
+000080*                 POSTED TO AN ACCOUNT'S RUNNING BALANCE, SO THE
+000090*                 FINAL FIGURE CAN BE RECONSTRUCTED POSTING BY
+000100*                 POSTING AT MONTH END.
+000110*
+000120*    MODIFICATION HISTORY
+000130*    ------------------------------------------------------------
+000140*    2026-08-08  DO   INITIAL VERSION.
+000150*    2026-08-08  DO   WIDENED THE SOURCE AMOUNT TO S9(9)V99 TO
+000160*                     MATCH THE CONVERTED-AMOUNT WORK AREA IT IS
+000170*                     MOVED FROM, AND GAVE EVERY SIGNED FIELD A
+000180*                     SEPARATE SIGN BYTE, MATCHING GLEXTREC.
+000190*    2026-08-08  DO   GAVE THE TRAILING FILLER AN EXPLICIT VALUE
+000200*                     OF SPACES - AN UNINITIALIZED FILLER IN A
+000210*                     RECORD WRITTEN TO A LINE SEQUENTIAL FILE
+000220*                     CAN HOLD WHATEVER WAS LEFT ON THE STACK,
+000230*                     AND THAT GARBAGE IS WHAT WAS ACTUALLY
+000240*                     FAILING THE AUDIT LOG WRITE WITH STATUS 71,
+000250*                     NOT THE OVERPUNCHED SIGN.
+000260******************************************************************
+000270 01  GL-AUDIT-RECORD.
+000280     05  GLAUD-ACCOUNT-NO          PIC X(10).
+000290     05  GLAUD-SOURCE-AMOUNT       PIC S9(9)V99
+000300                                   SIGN IS TRAILING SEPARATE
+000310                                       CHARACTER.
+000320     05  GLAUD-BALANCE-BEFORE      PIC S9(9)V99
+000330                                   SIGN IS TRAILING SEPARATE
+000340                                       CHARACTER.
+000350     05  GLAUD-BALANCE-AFTER       PIC S9(9)V99
+000360                                   SIGN IS TRAILING SEPARATE
+000370                                       CHARACTER.
+000380     05  GLAUD-POST-DATE           PIC 9(08).
+000390     05  GLAUD-POST-TIME           PIC 9(08).
+000400     05  FILLER                    PIC X(18) VALUE SPACES.
