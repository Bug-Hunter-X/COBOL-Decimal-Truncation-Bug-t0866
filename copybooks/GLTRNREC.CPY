@@ -0,0 +1,27 @@
+000010******************************************************************
+000020*
+000030*    COPYBOOK:    GLTRNREC
+000040*    AUTHOR:      D. OKONKWO - FINANCIAL SYSTEMS
+000050*    DATE-WRITTEN: 2026-08-08
+000060*
+000070*    PURPOSE:     DAILY POSTING TRANSACTION RECORD - ONE RECORD
+000080*                 PER POSTING TO BE ACCUMULATED AGAINST AN
+000090*                 ACCOUNT. REPLACES THE OLD HARD-CODED SINGLE
+000100*                 TEST AMOUNT WITH A REAL TRANSACTION FEED.
+000110*
+000120*    MODIFICATION HISTORY
+000130*    ------------------------------------------------------------
+000140*    2026-08-08  DO   INITIAL VERSION.
+000150*    2026-08-08  DO   AMOUNT IS NOW SIGNED SO DEBITS AND
+000160*                     REVERSALS CAN BE POSTED AS WELL AS CREDITS.
+000170*    2026-08-08  DO   ADDED CURRENCY CODE AND EXCHANGE RATE FOR
+000180*                     OVERSEAS-UNIT POSTINGS THAT NEED CONVERTING
+000190*                     TO THE BASE CURRENCY BEFORE POSTING.
+000200******************************************************************
+000210 01  GL-TRANSACTION-RECORD.
+000220     05  GLTRN-ACCOUNT-NO          PIC X(10).
+000230     05  GLTRN-POSTING-DATE        PIC 9(08).
+000240     05  GLTRN-AMOUNT              PIC S9(7)V99.
+000250     05  GLTRN-CURRENCY-CODE       PIC X(03).
+000260     05  GLTRN-EXCHANGE-RATE       PIC 9(03)V9(06).
+000270     05  FILLER                    PIC X(41).
