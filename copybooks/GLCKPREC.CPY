@@ -0,0 +1,94 @@
+000010******************************************************************
+000020*
+000030*    COPYBOOK:    GLCKPREC
+000040*    AUTHOR:      D. OKONKWO - FINANCIAL SYSTEMS
+000050*    DATE-WRITTEN: 2026-08-08
+000060*
+000070*    PURPOSE:     CHECKPOINT RECORD FOR THE ACCUMULATION RUN -
+000080*                 HOLDS THE LAST-PROCESSED RECORD COUNT, THE
+000090*                 RUNNING TOTALS AND THE PER-ACCOUNT TABLE SO A
+000100*                 RESTART AFTER AN ABEND CAN RESUME WITHOUT
+000110*                 REPROCESSING OR DOUBLE-POSTING.
+000120*
+000130*    MODIFICATION HISTORY
+000140*    ------------------------------------------------------------
+000150*    2026-08-08  DO   INITIAL VERSION.
+000160*    2026-08-08  DO   RUNNING TOTAL IS NOW SIGNED AND THE RUNNING
+000170*                     DEBIT/CREDIT SUBTOTALS ARE ALSO CHECKPOINTED
+000180*                     SO A RESTART CARRIES THEM FORWARD TOO.
+000190*    2026-08-08  DO   EMBEDDED THE PER-ACCOUNT ACCUMULATOR TABLE
+000200*                     SO EACH ACCOUNT'S OWN BALANCE AND
+000210*                     DEBIT/CREDIT SUBTOTALS SURVIVE A RESTART
+000220*                     ALONG WITH THE RUN'S OTHER TOTALS.
+000230*    2026-08-08  DO   EMBEDDED THE PER-CURRENCY BREAKDOWN TABLE
+000240*                     TOO, SO A RESTARTED RUN'S BREAKDOWN
+000250*                     STILL FOOTS TO THE GRAND TOTAL INSTEAD OF
+000260*                     ONLY COVERING POSTINGS SINCE THE RESTART.
+000270*    2026-08-08  DO   GAVE THE RUNNING TOTAL AND DEBIT/CREDIT
+000280*                     SUBTOTALS (AND, VIA GLACCTBL/GLCURTBL, EVERY
+000290*                     SIGNED TOTAL IN THE EMBEDDED TABLES) A
+000300*                     SEPARATE SIGN BYTE, MATCHING GLEXTREC.
+000310*    2026-08-08  DO   GAVE THE TRAILING FILLER AN EXPLICIT VALUE
+000320*                     OF SPACES - AN UNINITIALIZED FILLER IN A
+000330*                     RECORD WRITTEN TO A LINE SEQUENTIAL FILE
+000340*                     CAN HOLD WHATEVER WAS LEFT ON THE STACK,
+000350*                     AND THAT GARBAGE IS WHAT WAS ACTUALLY
+000360*                     FAILING THE CHECKPOINT WRITE WITH STATUS
+000370*                     71, NOT THE OVERPUNCHED SIGN. THE SAME
+000380*                     REASON ALSO REQUIRED GLACCTBL'S
+000390*                     GL-TBL-ACCOUNT-NO AND GLCURTBL'S
+000400*                     GL-TBL-CURRENCY-CODE (BOTH UNOCCUPIED
+000410*                     TABLE SLOTS IN A PARTLY-FILLED TABLE) TO
+000420*                     BE GIVEN A VALUE OF SPACES.
+000430*    2026-08-08  DO   DROPPED COMP USAGE FROM THE RECORD COUNT
+000440*                     (AND, VIA GLACCTBL/GLCURTBL, THE ACCOUNT
+000450*                     AND CURRENCY ENTRY COUNTS) - A BINARY
+000460*                     FIELD WRITES RAW, UNPRINTABLE BYTES, AND
+000470*                     CKPTFILE IS A LINE SEQUENTIAL TEXT FILE
+000480*                     LIKE THE REST OF THE RECORD, SO THOSE
+000490*                     BYTES WERE ALSO FAILING THE WRITE WITH
+000500*                     STATUS 71.
+000510******************************************************************
+000520 01  GL-CHECKPOINT-RECORD.
+000530     05  GLCKP-LAST-RECORD-COUNT   PIC 9(09).
+000540     05  GLCKP-RUN-DATE            PIC 9(08).
+000550     05  GLCKP-RUNNING-TOTAL       PIC S9(09)V99
+000560                                   SIGN IS TRAILING SEPARATE
+000570                                       CHARACTER.
+000580     05  GLCKP-DEBIT-TOTAL         PIC S9(09)V99
+000590                                   SIGN IS TRAILING SEPARATE
+000600                                       CHARACTER.
+000610     05  GLCKP-CREDIT-TOTAL        PIC S9(09)V99
+000620                                   SIGN IS TRAILING SEPARATE
+000630                                       CHARACTER.
+000640     COPY GLACCTBL
+000650         REPLACING ==01  GL-ACCOUNT-TABLE-AREA.==
+000660                BY ==05  GLCKP-ACCOUNT-TABLE-AREA.==
+000670             ==05  GL-ACCOUNT-COUNT==
+000680                BY ==10  GLCKP-ACCOUNT-COUNT==
+000690             ==05  GL-ACCOUNT-ENTRY==
+000700                BY ==10  GLCKP-ACCOUNT-ENTRY==
+000710             ==GL-ACCT-IDX== BY ==GLCKP-ACCT-IDX==
+000720             ==10  GL-TBL-ACCOUNT-NO==
+000730                BY ==15  GLCKP-TBL-ACCOUNT-NO==
+000740             ==10  GL-TBL-NET-BALANCE==
+000750                BY ==15  GLCKP-TBL-NET-BALANCE==
+000760             ==10  GL-TBL-DEBIT-TOTAL==
+000770                BY ==15  GLCKP-TBL-DEBIT-TOTAL==
+000780             ==10  GL-TBL-CREDIT-TOTAL==
+000790                BY ==15  GLCKP-TBL-CREDIT-TOTAL==.
+000800     COPY GLCURTBL
+000810         REPLACING ==01  GL-CURRENCY-TABLE-AREA.==
+000820                BY ==05  GLCKP-CURRENCY-TABLE-AREA.==
+000830             ==05  GL-CURRENCY-COUNT==
+000840                BY ==10  GLCKP-CURRENCY-COUNT==
+000850             ==05  GL-CURRENCY-ENTRY==
+000860                BY ==10  GLCKP-CURRENCY-ENTRY==
+000870             ==GL-CURR-IDX== BY ==GLCKP-CURR-IDX==
+000880             ==10  GL-TBL-CURRENCY-CODE==
+000890                BY ==15  GLCKP-TBL-CURRENCY-CODE==
+000900             ==10  GL-TBL-ORIGINAL-TOTAL==
+000910                BY ==15  GLCKP-TBL-ORIGINAL-TOTAL==
+000920             ==10  GL-TBL-CONVERTED-TOTAL==
+000930                BY ==15  GLCKP-TBL-CONVERTED-TOTAL==.
+000940     05  FILLER                    PIC X(51) VALUE SPACES.
