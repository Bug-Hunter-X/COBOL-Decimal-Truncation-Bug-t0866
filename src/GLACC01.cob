@@ -0,0 +1,784 @@
+000010******************************************************************
+000020*
+000030*    PROGRAM-ID: GLACC01
+000040*    AUTHOR:     D. OKONKWO - FINANCIAL SYSTEMS
+000050*    INSTALLATION: MAIN DATA CENTER
+000060*    DATE-WRITTEN: 2026-08-08
+000070*
+000080*    PURPOSE:    DAILY ACCUMULATOR RUN. ACCUMULATES POSTINGS INTO
+000090*                WS-AMOUNT-EXTENDED AND PRINTS A FORMATTED REPORT
+000100*                (HEADER, DETAIL/CONTROL TOTAL LINES, GRAND
+000110*                TOTAL) TO A REPORT FILE, SO THE DAY'S TOTAL NO
+000120*                LONGER HAS TO BE EYEBALLED OFF A CONSOLE DISPLAY
+000130*                AND THERE IS A DURABLE RECORD TO RECONCILE
+000140*                AGAINST AT MONTH END.
+000150*
+000160*    MODIFICATION HISTORY
+000170*    ------------------------------------------------------------
+000180*    2026-08-08  DO   INITIAL VERSION. PRINTS THE DAILY
+000190*                     ACCUMULATOR TOTAL REPORT.
+000200*    2026-08-08  DO   ADDED RECONCILIATION OF THE ACCUMULATED
+000210*                     TOTAL AGAINST AN INDEPENDENTLY-SUPPLIED
+000220*                     CONTROL TOTAL RECORD.
+000230*    2026-08-08  DO   ADDED AN AUDIT TRAIL RECORD FOR EVERY
+000240*                     AMOUNT POSTED TO WS-AMOUNT-EXTENDED SO THE
+000250*                     FINAL FIGURE CAN BE RECONSTRUCTED POSTING
+000260*                     BY POSTING.
+000270*    2026-08-08  DO   ADDED CHECKPOINT/RESTART SUPPORT SO A
+000280*                     RERUN AFTER AN ABEND RESUMES FROM THE
+000290*                     LAST CHECKPOINT INSTEAD OF FROM SCRATCH.
+000300*    2026-08-08  DO   NOW READS REAL POSTINGS FROM A TRANSACTION
+000310*                     FILE INSTEAD OF ACCUMULATING ONE HARD-CODED
+000320*                     TEST AMOUNT.
+000330*    2026-08-08  DO   AMOUNT FIELDS ARE NOW SIGNED AND RUNNING
+000340*                     DEBIT/CREDIT SUBTOTALS ARE KEPT AND
+000350*                     REPORTED ALONGSIDE THE NET BALANCE, SO
+000360*                     REVERSALS POST CORRECTLY.
+000370*    2026-08-08  DO   OVERSEAS-UNIT POSTINGS ARE NOW CONVERTED TO
+000380*                     BASE CURRENCY BEFORE POSTING, AND A
+000390*                     BY-CURRENCY BREAKDOWN IS ADDED TO THE
+000400*                     REPORT ALONGSIDE THE CONVERTED GRAND TOTAL.
+000410*    2026-08-08  DO   ADDED A GL EXTRACT FILE SO THE FINAL TOTAL
+000420*                     CAN BE PICKED UP AND POSTED BY THE
+000430*                     DOWNSTREAM GENERAL LEDGER INTERFACE.
+000440*    2026-08-08  DO   NOW MAINTAINS A RUNNING BALANCE PER ACCOUNT
+000450*                     INSTEAD OF ONLY A SINGLE GRAND TOTAL, KEPT
+000460*                     IN THE CHECKPOINT RECORD SO IT SURVIVES A
+000470*                     RESTART. THE GL EXTRACT NOW WRITES ONE
+000480*                     RECORD PER ACCOUNT.
+000490*    2026-08-08  DO   WIDENED THE CURRENCY WORK AREA TO AVOID
+000500*                     OVERFLOW, CHECKPOINTED THE CURRENCY TABLE SO
+000510*                     IT SURVIVES A RESTART, ADDED A DISTINCT
+000520*                     STATUS FOR A MISSING CONTROL TOTAL, OPENS
+000530*                     THE AUDIT LOG FOR EXTEND (NOT OUTPUT) ON A
+000540*                     RESTART, BOUNDS-CHECKS THE ACCOUNT AND
+000550*                     CURRENCY TABLES, CHECKS FILE STATUS AFTER
+000560*                     EVERY OPEN/WRITE, AND CHECKPOINTS EVERY FEW
+000570*                     RECORDS INSTEAD OF AFTER EVERY POSTING.
+000580*    2026-08-08  DO   A MISSING CTLFILE NOW FALLS BACK TO "NO
+000590*                     CONTROL TOTAL" INSTEAD OF ABORTING THE RUN.
+000600*                     THE CURRENCY CONVERSION AND EVERY RUNNING
+000610*                     TOTAL IT FEEDS ARE NOW GUARDED WITH ON SIZE
+000620*                     ERROR SO AN OVERSIZED POSTING IS FLAGGED
+000630*                     INSTEAD OF SILENTLY TRUNCATED. THE AUDIT
+000640*                     RECORD TIMESTAMP IS NOW RE-ACCEPTED FOR EACH
+000650*                     POSTING INSTEAD OF ONCE AT STARTUP.
+000660******************************************************************
+000670 IDENTIFICATION DIVISION.
+000680 PROGRAM-ID.    GLACC01.
+000690 AUTHOR.        D. OKONKWO.
+000700 INSTALLATION.  MAIN DATA CENTER.
+000710 DATE-WRITTEN.  2026-08-08.
+000720 DATE-COMPILED.
+000730
+000740 ENVIRONMENT DIVISION.
+000750 CONFIGURATION SECTION.
+000760 SOURCE-COMPUTER.       GNUCOBOL.
+000770 OBJECT-COMPUTER.       GNUCOBOL.
+000780
+000790 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000810     SELECT CTLFILE ASSIGN TO "CTLFILE"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-CTLFILE-STATUS.
+000840
+000850     SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WS-AUDITLOG-STATUS.
+000880
+000890     SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS WS-CKPTFILE-STATUS.
+000920
+000930     SELECT TRANFILE ASSIGN TO "TRANFILE"
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS WS-TRANFILE-STATUS.
+000960
+000970     SELECT RPTFILE ASSIGN TO "RPTFILE"
+000980         ORGANIZATION IS LINE SEQUENTIAL
+000990         FILE STATUS IS WS-RPTFILE-STATUS.
+001000
+001010     SELECT EXTRFILE ASSIGN TO "EXTRFILE"
+001020         ORGANIZATION IS LINE SEQUENTIAL
+001030         FILE STATUS IS WS-EXTRFILE-STATUS.
+001040
+001050 DATA DIVISION.
+001060 FILE SECTION.
+001070 FD  CTLFILE
+001080     RECORDING MODE IS F.
+001090 01  FD-CTL-RECORD                PIC X(80).
+001100
+001110 FD  AUDITLOG
+001120     RECORDING MODE IS F.
+001130 01  FD-AUDIT-RECORD              PIC X(80).
+001140
+001150 FD  CKPTFILE
+001160     RECORDING MODE IS F.
+001170 01  FD-CKPT-RECORD               PIC X(23652).
+001180
+001190 FD  TRANFILE
+001200     RECORDING MODE IS F.
+001210 01  FD-TRN-RECORD                PIC X(80).
+001220
+001230 FD  RPTFILE
+001240     RECORDING MODE IS F.
+001250 01  FD-RPT-RECORD                PIC X(132).
+001260
+001270 FD  EXTRFILE
+001280     RECORDING MODE IS F.
+001290 01  FD-EXT-RECORD                PIC X(80).
+001300
+001310 WORKING-STORAGE SECTION.
+001320
+001330 01  WS-CTLFILE-STATUS             PIC X(02) VALUE "00".
+001340 01  WS-AUDITLOG-STATUS            PIC X(02) VALUE "00".
+001350 01  WS-CKPTFILE-STATUS            PIC X(02) VALUE "00".
+001360 01  WS-TRANFILE-STATUS            PIC X(02) VALUE "00".
+001370 01  WS-EXTRFILE-STATUS            PIC X(02) VALUE "00".
+001380 01  WS-RPTFILE-STATUS             PIC X(02) VALUE "00".
+001390
+001400 77  WS-CTL-FOUND-SWITCH           PIC X(01) VALUE "N".
+001410     88  WS-CONTROL-RECORD-FOUND             VALUE "Y".
+001420 77  WS-CTLFILE-PRESENT-SWITCH     PIC X(01) VALUE "Y".
+001430     88  WS-CTLFILE-IS-PRESENT               VALUE "Y".
+001440 77  WS-OUT-OF-BALANCE-SWITCH      PIC X(01) VALUE "N".
+001450     88  WS-RUN-IS-OUT-OF-BALANCE            VALUE "Y".
+001460 77  WS-RESTART-SWITCH             PIC X(01) VALUE "N".
+001470     88  WS-THIS-IS-A-RESTART-RUN            VALUE "Y".
+001480 77  WS-TRAN-EOF-SWITCH            PIC X(01) VALUE "N".
+001490     88  WS-END-OF-TRANFILE                  VALUE "Y".
+001500
+001510 77  WS-RECORDS-READ-COUNT         PIC 9(09) COMP VALUE ZERO.
+001520 77  WS-SKIP-RECORD-COUNT          PIC 9(09) COMP VALUE ZERO.
+001530 77  WS-CHECKPOINT-COUNT           PIC 9(05) COMP VALUE ZERO.
+001540 77  WS-CHECKPOINT-INTERVAL        PIC 9(05) COMP VALUE 100.
+001550
+001560 01  WS-AMOUNT-EXTENDED            PIC S9(9)V99 VALUE ZERO.
+001570 01  WS-DEBIT-TOTAL                PIC S9(9)V99 VALUE ZERO.
+001580 01  WS-CREDIT-TOTAL               PIC S9(9)V99 VALUE ZERO.
+001590 01  WS-VARIANCE-AMOUNT            PIC S9(9)V99 VALUE ZERO.
+001600 01  WS-BALANCE-BEFORE             PIC S9(9)V99 VALUE ZERO.
+001610 01  WS-CONVERTED-AMOUNT           PIC S9(9)V99 VALUE ZERO.
+001620 01  WS-RUN-DATE                   PIC 9(08) VALUE ZERO.
+001630 01  WS-RUN-TIME                   PIC 9(08) VALUE ZERO.
+001640
+001650 COPY GLCTLREC.
+001660
+001670 COPY GLAUDREC.
+001680
+001690 COPY GLCKPREC.
+001700
+001710 COPY GLTRNREC.
+001720
+001730 COPY GLEXTREC.
+001740
+001750******************************************************************
+001760*    REPORT LINE LAYOUTS
+001770******************************************************************
+001780 01  WS-RPT-HEADER-1.
+001790     05  FILLER                    PIC X(31) VALUE
+001800         "DAILY ACCUMULATOR TOTAL REPORT".
+001810     05  FILLER                    PIC X(10) VALUE "RUN DATE:".
+001820     05  RPT1-RUN-DATE             PIC 9(08).
+001830     05  FILLER                    PIC X(83) VALUE SPACES.
+001840
+001850 01  WS-RPT-DETAIL-LINE.
+001860     05  FILLER                    PIC X(20) VALUE
+001870         "POSTINGS PROCESSED:".
+001880     05  RPTD-COUNT                PIC Z(8)9.
+001890     05  FILLER                    PIC X(103) VALUE SPACES.
+001900
+001910 01  WS-RPT-SUBTOTAL-LINE.
+001920     05  FILLER                    PIC X(15) VALUE
+001930         "DEBIT TOTAL:".
+001940     05  RPTS-DEBIT-TOTAL          PIC Z(8)9.99.
+001950     05  FILLER                    PIC X(05) VALUE SPACES.
+001960     05  FILLER                    PIC X(15) VALUE
+001970         "CREDIT TOTAL:".
+001980     05  RPTS-CREDIT-TOTAL         PIC Z(8)9.99.
+001990     05  FILLER                    PIC X(73) VALUE SPACES.
+002000
+002010 01  WS-RPT-TOTAL-LINE.
+002020     05  FILLER                    PIC X(20) VALUE
+002030         "GRAND TOTAL:".
+002040     05  RPTT-AMOUNT               PIC -(9)9.99.
+002050     05  FILLER                    PIC X(99) VALUE SPACES.
+002060
+002070 01  WS-RPT-RECON-LINE.
+002080     05  FILLER                    PIC X(15) VALUE
+002090         "CONTROL TOTAL:".
+002100     05  RPTR-CONTROL-TOTAL       PIC -(9)9.99.
+002110     05  FILLER                    PIC X(05) VALUE SPACES.
+002120     05  FILLER                    PIC X(10) VALUE "VARIANCE:".
+002130     05  RPTR-VARIANCE            PIC -(9)9.99.
+002140     05  FILLER                    PIC X(05) VALUE SPACES.
+002150     05  RPTR-STATUS              PIC X(17) VALUE SPACES.
+002160     05  FILLER                    PIC X(54) VALUE SPACES.
+002170
+002180 01  WS-RPT-CURRENCY-LINE.
+002190     05  FILLER                    PIC X(10) VALUE "CURRENCY:".
+002200     05  RPTC-CURRENCY-CODE        PIC X(03).
+002210     05  FILLER                    PIC X(05) VALUE SPACES.
+002220     05  FILLER                    PIC X(10) VALUE "ORIGINAL:".
+002230     05  RPTC-ORIGINAL-TOTAL       PIC -(9)9.99.
+002240     05  FILLER                    PIC X(05) VALUE SPACES.
+002250     05  FILLER                    PIC X(11) VALUE "CONVERTED:".
+002260     05  RPTC-CONVERTED-TOTAL      PIC -(9)9.99.
+002270     05  FILLER                    PIC X(62) VALUE SPACES.
+002280
+002290 01  WS-RPT-BLANK-LINE             PIC X(132) VALUE SPACES.
+002300
+002310 PROCEDURE DIVISION.
+002320
+002330******************************************************************
+002340*    0000-MAINLINE
+002350******************************************************************
+002360 0000-MAINLINE.
+002370     PERFORM 1000-INITIALIZE
+002380         THRU 1000-INITIALIZE-EXIT
+002390     PERFORM 2000-ACCUMULATE-POSTING
+002400         THRU 2000-ACCUMULATE-POSTING-EXIT
+002410     PERFORM 3000-RECONCILE-CONTROL-TOTAL
+002420         THRU 3000-RECONCILE-CONTROL-TOTAL-EXIT
+002430     PERFORM 4000-PRODUCE-REPORT
+002440         THRU 4000-PRODUCE-REPORT-EXIT
+002450     PERFORM 5000-WRITE-GL-EXTRACT
+002460         THRU 5000-WRITE-GL-EXTRACT-EXIT
+002470     PERFORM 9000-TERMINATE
+002480         THRU 9000-TERMINATE-EXIT
+002490     STOP RUN.
+002500
+002510******************************************************************
+002520*    1000-INITIALIZE
+002530******************************************************************
+002540 1000-INITIALIZE.
+002550     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002560     ACCEPT WS-RUN-TIME FROM TIME
+002570     PERFORM 1100-CHECK-RESTART
+002580         THRU 1100-CHECK-RESTART-EXIT
+002590     OPEN INPUT CTLFILE
+002600     IF WS-CTLFILE-STATUS = "35"
+002610         MOVE "N" TO WS-CTLFILE-PRESENT-SWITCH
+002620     ELSE
+002630         IF WS-CTLFILE-STATUS NOT = "00"
+002640            AND WS-CTLFILE-STATUS NOT = "04"
+002650             DISPLAY "GLACC01 - CTLFILE OPEN FAILED - STATUS "
+002660                 WS-CTLFILE-STATUS
+002670             STOP RUN
+002680         END-IF
+002690     END-IF
+002700     IF WS-THIS-IS-A-RESTART-RUN
+002710         OPEN EXTEND AUDITLOG
+002720     ELSE
+002730         OPEN OUTPUT AUDITLOG
+002740     END-IF
+002750     IF WS-AUDITLOG-STATUS NOT = "00"
+002760        AND WS-AUDITLOG-STATUS NOT = "04"
+002770         DISPLAY "GLACC01 - AUDITLOG OPEN FAILED - STATUS "
+002780             WS-AUDITLOG-STATUS
+002790         STOP RUN
+002800     END-IF
+002810     OPEN OUTPUT RPTFILE
+002820     IF WS-RPTFILE-STATUS NOT = "00"
+002830        AND WS-RPTFILE-STATUS NOT = "04"
+002840         DISPLAY "GLACC01 - RPTFILE OPEN FAILED - STATUS "
+002850             WS-RPTFILE-STATUS
+002860         STOP RUN
+002870     END-IF.
+002880 1000-INITIALIZE-EXIT.
+002890     EXIT.
+002900
+002910******************************************************************
+002920*    1100-CHECK-RESTART - RESUME FROM LAST CHECKPOINT, IF ANY
+002930******************************************************************
+002940 1100-CHECK-RESTART.
+002950     OPEN INPUT CKPTFILE
+002960     IF WS-CKPTFILE-STATUS = "35"
+002970         MOVE "N" TO WS-RESTART-SWITCH
+002980     ELSE
+002990         READ CKPTFILE INTO GL-CHECKPOINT-RECORD
+003000             AT END
+003010                 MOVE "N" TO WS-RESTART-SWITCH
+003020             NOT AT END
+003030                 MOVE "Y" TO WS-RESTART-SWITCH
+003040         END-READ
+003050         CLOSE CKPTFILE
+003060     END-IF
+003070
+003080     IF WS-THIS-IS-A-RESTART-RUN
+003090         MOVE GLCKP-RUNNING-TOTAL    TO WS-AMOUNT-EXTENDED
+003100         MOVE GLCKP-DEBIT-TOTAL      TO WS-DEBIT-TOTAL
+003110         MOVE GLCKP-CREDIT-TOTAL     TO WS-CREDIT-TOTAL
+003120         MOVE GLCKP-LAST-RECORD-COUNT TO WS-RECORDS-READ-COUNT
+003130     END-IF.
+003140 1100-CHECK-RESTART-EXIT.
+003150     EXIT.
+003160
+003170******************************************************************
+003180*    2000-ACCUMULATE-POSTING - READ AND POST EVERY TRANSACTION
+003190*                 ON THE TRANSACTION FILE, SKIPPING OVER ANY
+003200*                 RECORDS ALREADY POSTED BEFORE A RESTART.
+003210******************************************************************
+003220 2000-ACCUMULATE-POSTING.
+003230     OPEN INPUT TRANFILE
+003240     IF WS-TRANFILE-STATUS NOT = "00"
+003250        AND WS-TRANFILE-STATUS NOT = "04"
+003260         DISPLAY "GLACC01 - TRANFILE OPEN FAILED - STATUS "
+003270             WS-TRANFILE-STATUS
+003280         STOP RUN
+003290     END-IF
+003300     MOVE WS-RECORDS-READ-COUNT TO WS-SKIP-RECORD-COUNT
+003310
+003320     PERFORM 2100-READ-TRANSACTION
+003330         THRU 2100-READ-TRANSACTION-EXIT
+003340
+003350     PERFORM 2150-SKIP-TRANSACTION
+003360         THRU 2150-SKIP-TRANSACTION-EXIT
+003370         UNTIL WS-SKIP-RECORD-COUNT = ZERO
+003380            OR WS-END-OF-TRANFILE
+003390
+003400     PERFORM 2200-PROCESS-ONE-TRANSACTION
+003410         THRU 2200-PROCESS-ONE-TRANSACTION-EXIT
+003420         UNTIL WS-END-OF-TRANFILE
+003430
+003440     PERFORM 2600-WRITE-CHECKPOINT
+003450         THRU 2600-WRITE-CHECKPOINT-EXIT
+003460
+003470     CLOSE TRANFILE.
+003480 2000-ACCUMULATE-POSTING-EXIT.
+003490     EXIT.
+003500
+003510******************************************************************
+003520*    2100-READ-TRANSACTION - READ ONE TRANSACTION RECORD
+003530******************************************************************
+003540 2100-READ-TRANSACTION.
+003550     READ TRANFILE INTO GL-TRANSACTION-RECORD
+003560         AT END
+003570             MOVE "Y" TO WS-TRAN-EOF-SWITCH
+003580     END-READ.
+003590 2100-READ-TRANSACTION-EXIT.
+003600     EXIT.
+003610
+003620******************************************************************
+003630*    2150-SKIP-TRANSACTION - DISCARD A RECORD ALREADY POSTED ON
+003640*                 A PRIOR RUN BEFORE THE LAST CHECKPOINT WAS
+003650*                 TAKEN, SO A RESTART DOES NOT DOUBLE-POST IT.
+003660******************************************************************
+003670 2150-SKIP-TRANSACTION.
+003680     PERFORM 2100-READ-TRANSACTION
+003690         THRU 2100-READ-TRANSACTION-EXIT
+003700     SUBTRACT 1 FROM WS-SKIP-RECORD-COUNT.
+003710 2150-SKIP-TRANSACTION-EXIT.
+003720     EXIT.
+003730
+003740******************************************************************
+003750*    2200-PROCESS-ONE-TRANSACTION - POST ONE TRANSACTION AND
+003760*                 MOVE THE READ WINDOW FORWARD TO THE NEXT ONE
+003770******************************************************************
+003780 2200-PROCESS-ONE-TRANSACTION.
+003790     COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+003800         GLTRN-AMOUNT * GLTRN-EXCHANGE-RATE
+003810         ON SIZE ERROR
+003820             DISPLAY "GLACC01 - CURRENCY CONVERSION OVERFLOWED "
+003830                 "WS-CONVERTED-AMOUNT FOR ACCOUNT "
+003840                 GLTRN-ACCOUNT-NO
+003850             STOP RUN
+003860     END-COMPUTE
+003870     MOVE WS-AMOUNT-EXTENDED TO WS-BALANCE-BEFORE
+003880     ADD WS-CONVERTED-AMOUNT TO WS-AMOUNT-EXTENDED
+003890         ON SIZE ERROR
+003900             DISPLAY "GLACC01 - GRAND TOTAL OVERFLOWED "
+003910                 "WS-AMOUNT-EXTENDED POSTING ACCOUNT "
+003920                 GLTRN-ACCOUNT-NO
+003930             STOP RUN
+003940     END-ADD
+003950     IF WS-CONVERTED-AMOUNT < ZERO
+003960         COMPUTE WS-DEBIT-TOTAL =
+003970             WS-DEBIT-TOTAL - WS-CONVERTED-AMOUNT
+003980             ON SIZE ERROR
+003990                 DISPLAY "GLACC01 - WS-DEBIT-TOTAL OVERFLOWED "
+004000                     "POSTING ACCOUNT " GLTRN-ACCOUNT-NO
+004010                 STOP RUN
+004020         END-COMPUTE
+004030     ELSE
+004040         ADD WS-CONVERTED-AMOUNT TO WS-CREDIT-TOTAL
+004050             ON SIZE ERROR
+004060                 DISPLAY "GLACC01 - WS-CREDIT-TOTAL OVERFLOWED "
+004070                     "POSTING ACCOUNT " GLTRN-ACCOUNT-NO
+004080                 STOP RUN
+004090         END-ADD
+004100     END-IF
+004110     PERFORM 2300-UPDATE-CURRENCY-TOTALS
+004120         THRU 2300-UPDATE-CURRENCY-TOTALS-EXIT
+004130     PERFORM 2400-UPDATE-ACCOUNT-TOTALS
+004140         THRU 2400-UPDATE-ACCOUNT-TOTALS-EXIT
+004150     ADD 1 TO WS-RECORDS-READ-COUNT
+004160     PERFORM 2500-WRITE-AUDIT-RECORD
+004170         THRU 2500-WRITE-AUDIT-RECORD-EXIT
+004180     ADD 1 TO WS-CHECKPOINT-COUNT
+004190     IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+004200         PERFORM 2600-WRITE-CHECKPOINT
+004210             THRU 2600-WRITE-CHECKPOINT-EXIT
+004220         MOVE ZERO TO WS-CHECKPOINT-COUNT
+004230     END-IF
+004240     PERFORM 2100-READ-TRANSACTION
+004250         THRU 2100-READ-TRANSACTION-EXIT.
+004260 2200-PROCESS-ONE-TRANSACTION-EXIT.
+004270     EXIT.
+004280
+004290******************************************************************
+004300*    2300-UPDATE-CURRENCY-TOTALS - ADD THIS POSTING'S ORIGINAL
+004310*                 AND CONVERTED AMOUNTS TO ITS CURRENCY'S
+004320*                 BREAKDOWN ENTRY, CREATING A NEW ENTRY THE
+004330*                 FIRST TIME A CURRENCY CODE IS SEEN.
+004340******************************************************************
+004350 2300-UPDATE-CURRENCY-TOTALS.
+004360     SET GLCKP-CURR-IDX TO 1
+004370     SEARCH GLCKP-CURRENCY-ENTRY
+004380         AT END
+004390             PERFORM 2350-ADD-NEW-CURRENCY-ENTRY
+004400                 THRU 2350-ADD-NEW-CURRENCY-ENTRY-EXIT
+004410         WHEN GLCKP-TBL-CURRENCY-CODE (GLCKP-CURR-IDX)
+004420                 = GLTRN-CURRENCY-CODE
+004430             ADD GLTRN-AMOUNT TO
+004440                 GLCKP-TBL-ORIGINAL-TOTAL (GLCKP-CURR-IDX)
+004450             ON SIZE ERROR
+004460                 DISPLAY "GLACC01 - ORIGINAL TOTAL OVERFLOWED - "
+004470                     "CURRENCY " GLTRN-CURRENCY-CODE
+004480                 STOP RUN
+004490             END-ADD
+004500             ADD WS-CONVERTED-AMOUNT TO
+004510                 GLCKP-TBL-CONVERTED-TOTAL (GLCKP-CURR-IDX)
+004520             ON SIZE ERROR
+004530                 DISPLAY "GLACC01 - CONVERTED TOTAL OVERFLOWED - "
+004540                     "CURRENCY " GLTRN-CURRENCY-CODE
+004550                 STOP RUN
+004560             END-ADD
+004570     END-SEARCH.
+004580 2300-UPDATE-CURRENCY-TOTALS-EXIT.
+004590     EXIT.
+004600
+004610******************************************************************
+004620*    2350-ADD-NEW-CURRENCY-ENTRY - FIRST POSTING SEEN FOR A
+004630*                 GIVEN CURRENCY CODE THIS RUN
+004640******************************************************************
+004650 2350-ADD-NEW-CURRENCY-ENTRY.
+004660     IF GLCKP-CURRENCY-COUNT >= 20
+004670         DISPLAY "GLACC01 - CURRENCY BREAKDOWN TABLE FULL - "
+004680             "MORE THAN 20 DISTINCT CURRENCY CODES THIS RUN"
+004690         STOP RUN
+004700     END-IF
+004710     ADD 1 TO GLCKP-CURRENCY-COUNT
+004720     SET GLCKP-CURR-IDX TO GLCKP-CURRENCY-COUNT
+004730     MOVE GLTRN-CURRENCY-CODE  TO
+004740         GLCKP-TBL-CURRENCY-CODE (GLCKP-CURR-IDX)
+004750     MOVE GLTRN-AMOUNT         TO
+004760         GLCKP-TBL-ORIGINAL-TOTAL (GLCKP-CURR-IDX)
+004770     MOVE WS-CONVERTED-AMOUNT  TO
+004780         GLCKP-TBL-CONVERTED-TOTAL (GLCKP-CURR-IDX).
+004790 2350-ADD-NEW-CURRENCY-ENTRY-EXIT.
+004800     EXIT.
+004810
+004820******************************************************************
+004830*    2400-UPDATE-ACCOUNT-TOTALS - ADD THIS POSTING'S CONVERTED
+004840*                 AMOUNT TO ITS ACCOUNT'S OWN NET BALANCE AND
+004850*                 DEBIT/CREDIT SUBTOTALS, CREATING A NEW ENTRY
+004860*                 THE FIRST TIME AN ACCOUNT NUMBER IS SEEN.
+004870******************************************************************
+004880 2400-UPDATE-ACCOUNT-TOTALS.
+004890     SET GLCKP-ACCT-IDX TO 1
+004900     SEARCH GLCKP-ACCOUNT-ENTRY
+004910         AT END
+004920             PERFORM 2450-ADD-NEW-ACCOUNT-ENTRY
+004930                 THRU 2450-ADD-NEW-ACCOUNT-ENTRY-EXIT
+004940         WHEN GLCKP-TBL-ACCOUNT-NO (GLCKP-ACCT-IDX)
+004950                 = GLTRN-ACCOUNT-NO
+004960             ADD WS-CONVERTED-AMOUNT TO
+004970                 GLCKP-TBL-NET-BALANCE (GLCKP-ACCT-IDX)
+004980                 ON SIZE ERROR
+004990                     DISPLAY "GLACC01 - NET BALANCE OVERFLOWED "
+005000                         "FOR ACCOUNT " GLTRN-ACCOUNT-NO
+005010                     STOP RUN
+005020             END-ADD
+005030             IF WS-CONVERTED-AMOUNT < ZERO
+005040                 COMPUTE GLCKP-TBL-DEBIT-TOTAL (GLCKP-ACCT-IDX) =
+005050                     GLCKP-TBL-DEBIT-TOTAL (GLCKP-ACCT-IDX)
+005060                         - WS-CONVERTED-AMOUNT
+005070                     ON SIZE ERROR
+005080                         DISPLAY "GLACC01 - ACCOUNT DEBIT TOTAL "
+005090                             "OVERFLOWED FOR ACCOUNT "
+005100                             GLTRN-ACCOUNT-NO
+005110                         STOP RUN
+005120                 END-COMPUTE
+005130             ELSE
+005140                 ADD WS-CONVERTED-AMOUNT TO
+005150                     GLCKP-TBL-CREDIT-TOTAL (GLCKP-ACCT-IDX)
+005160                     ON SIZE ERROR
+005170                         DISPLAY "GLACC01 - ACCOUNT CREDIT TOTAL "
+005180                             "OVERFLOWED FOR ACCOUNT "
+005190                             GLTRN-ACCOUNT-NO
+005200                         STOP RUN
+005210                 END-ADD
+005220             END-IF
+005230     END-SEARCH.
+005240 2400-UPDATE-ACCOUNT-TOTALS-EXIT.
+005250     EXIT.
+005260
+005270******************************************************************
+005280*    2450-ADD-NEW-ACCOUNT-ENTRY - FIRST POSTING SEEN FOR A GIVEN
+005290*                 ACCOUNT NUMBER THIS RUN
+005300******************************************************************
+005310 2450-ADD-NEW-ACCOUNT-ENTRY.
+005320     IF GLCKP-ACCOUNT-COUNT >= 500
+005330         DISPLAY "GLACC01 - ACCOUNT TABLE FULL - MORE THAN 500 "
+005340             "DISTINCT ACCOUNT NUMBERS THIS RUN"
+005350         STOP RUN
+005360     END-IF
+005370     ADD 1 TO GLCKP-ACCOUNT-COUNT
+005380     SET GLCKP-ACCT-IDX TO GLCKP-ACCOUNT-COUNT
+005390     MOVE GLTRN-ACCOUNT-NO     TO
+005400         GLCKP-TBL-ACCOUNT-NO (GLCKP-ACCT-IDX)
+005410     MOVE WS-CONVERTED-AMOUNT  TO
+005420         GLCKP-TBL-NET-BALANCE (GLCKP-ACCT-IDX)
+005430     IF WS-CONVERTED-AMOUNT < ZERO
+005440         COMPUTE GLCKP-TBL-DEBIT-TOTAL (GLCKP-ACCT-IDX) =
+005450             ZERO - WS-CONVERTED-AMOUNT
+005460         MOVE ZERO TO GLCKP-TBL-CREDIT-TOTAL (GLCKP-ACCT-IDX)
+005470     ELSE
+005480         MOVE WS-CONVERTED-AMOUNT TO
+005490             GLCKP-TBL-CREDIT-TOTAL (GLCKP-ACCT-IDX)
+005500         MOVE ZERO TO GLCKP-TBL-DEBIT-TOTAL (GLCKP-ACCT-IDX)
+005510     END-IF.
+005520 2450-ADD-NEW-ACCOUNT-ENTRY-EXIT.
+005530     EXIT.
+005540
+005550******************************************************************
+005560*    2500-WRITE-AUDIT-RECORD - LOG THE POSTING TO THE AUDIT TRAIL
+005570******************************************************************
+005580 2500-WRITE-AUDIT-RECORD.
+005590     MOVE GLTRN-ACCOUNT-NO      TO GLAUD-ACCOUNT-NO
+005600     MOVE WS-CONVERTED-AMOUNT   TO GLAUD-SOURCE-AMOUNT
+005610     MOVE WS-BALANCE-BEFORE     TO GLAUD-BALANCE-BEFORE
+005620     MOVE WS-AMOUNT-EXTENDED    TO GLAUD-BALANCE-AFTER
+005630     MOVE GLTRN-POSTING-DATE    TO GLAUD-POST-DATE
+005640     ACCEPT WS-RUN-TIME FROM TIME
+005650     MOVE WS-RUN-TIME           TO GLAUD-POST-TIME
+005660     WRITE FD-AUDIT-RECORD FROM GL-AUDIT-RECORD
+005670     IF WS-AUDITLOG-STATUS NOT = "00"
+005680        AND WS-AUDITLOG-STATUS NOT = "04"
+005690         DISPLAY "GLACC01 - AUDITLOG WRITE FAILED - STATUS "
+005700             WS-AUDITLOG-STATUS
+005710         STOP RUN
+005720     END-IF.
+005730 2500-WRITE-AUDIT-RECORD-EXIT.
+005740     EXIT.
+005750
+005760******************************************************************
+005770*    2600-WRITE-CHECKPOINT - SAVE THE LATEST RUNNING TOTAL SO A
+005780*                 RESTART AFTER AN ABEND CAN PICK UP FROM HERE
+005790******************************************************************
+005800 2600-WRITE-CHECKPOINT.
+005810     MOVE WS-RECORDS-READ-COUNT TO GLCKP-LAST-RECORD-COUNT
+005820     MOVE WS-RUN-DATE           TO GLCKP-RUN-DATE
+005830     MOVE WS-AMOUNT-EXTENDED    TO GLCKP-RUNNING-TOTAL
+005840     MOVE WS-DEBIT-TOTAL        TO GLCKP-DEBIT-TOTAL
+005850     MOVE WS-CREDIT-TOTAL       TO GLCKP-CREDIT-TOTAL
+005860
+005870     OPEN OUTPUT CKPTFILE
+005880     IF WS-CKPTFILE-STATUS NOT = "00"
+005890        AND WS-CKPTFILE-STATUS NOT = "04"
+005900         DISPLAY "GLACC01 - CKPTFILE OPEN FAILED - STATUS "
+005910             WS-CKPTFILE-STATUS
+005920         STOP RUN
+005930     END-IF
+005940     WRITE FD-CKPT-RECORD FROM GL-CHECKPOINT-RECORD
+005950     IF WS-CKPTFILE-STATUS NOT = "00"
+005960        AND WS-CKPTFILE-STATUS NOT = "04"
+005970         DISPLAY "GLACC01 - CKPTFILE WRITE FAILED - STATUS "
+005980             WS-CKPTFILE-STATUS
+005990         STOP RUN
+006000     END-IF
+006010     CLOSE CKPTFILE.
+006020 2600-WRITE-CHECKPOINT-EXIT.
+006030     EXIT.
+006040
+006050******************************************************************
+006060*    3000-RECONCILE-CONTROL-TOTAL
+006070******************************************************************
+006080 3000-RECONCILE-CONTROL-TOTAL.
+006090     IF WS-CTLFILE-IS-PRESENT
+006100         READ CTLFILE INTO GL-CONTROL-TOTAL-RECORD
+006110             AT END
+006120                 MOVE "N" TO WS-CTL-FOUND-SWITCH
+006130             NOT AT END
+006140                 MOVE "Y" TO WS-CTL-FOUND-SWITCH
+006150         END-READ
+006160     ELSE
+006170         MOVE "N" TO WS-CTL-FOUND-SWITCH
+006180     END-IF
+006190
+006200     IF WS-CONTROL-RECORD-FOUND
+006210         COMPUTE WS-VARIANCE-AMOUNT =
+006220             WS-AMOUNT-EXTENDED - GLCTL-CONTROL-AMOUNT
+006230         IF WS-VARIANCE-AMOUNT NOT = ZERO
+006240             MOVE "Y" TO WS-OUT-OF-BALANCE-SWITCH
+006250         END-IF
+006260     ELSE
+006270         MOVE ZERO TO GLCTL-CONTROL-AMOUNT
+006280         MOVE ZERO TO WS-VARIANCE-AMOUNT
+006290     END-IF.
+006300 3000-RECONCILE-CONTROL-TOTAL-EXIT.
+006310     EXIT.
+006320
+006330******************************************************************
+006340*    4000-PRODUCE-REPORT
+006350******************************************************************
+006360 4000-PRODUCE-REPORT.
+006370     MOVE WS-RUN-DATE TO RPT1-RUN-DATE
+006380     MOVE WS-RPT-HEADER-1 TO FD-RPT-RECORD
+006390     WRITE FD-RPT-RECORD
+006400     PERFORM 4900-CHECK-RPTFILE-STATUS
+006410         THRU 4900-CHECK-RPTFILE-STATUS-EXIT
+006420     WRITE FD-RPT-RECORD FROM WS-RPT-BLANK-LINE
+006430     PERFORM 4900-CHECK-RPTFILE-STATUS
+006440         THRU 4900-CHECK-RPTFILE-STATUS-EXIT
+006450
+006460     MOVE WS-RECORDS-READ-COUNT TO RPTD-COUNT
+006470     MOVE WS-RPT-DETAIL-LINE TO FD-RPT-RECORD
+006480     WRITE FD-RPT-RECORD
+006490     PERFORM 4900-CHECK-RPTFILE-STATUS
+006500         THRU 4900-CHECK-RPTFILE-STATUS-EXIT
+006510
+006520     WRITE FD-RPT-RECORD FROM WS-RPT-BLANK-LINE
+006530     PERFORM 4900-CHECK-RPTFILE-STATUS
+006540         THRU 4900-CHECK-RPTFILE-STATUS-EXIT
+006550     MOVE WS-DEBIT-TOTAL  TO RPTS-DEBIT-TOTAL
+006560     MOVE WS-CREDIT-TOTAL TO RPTS-CREDIT-TOTAL
+006570     MOVE WS-RPT-SUBTOTAL-LINE TO FD-RPT-RECORD
+006580     WRITE FD-RPT-RECORD
+006590     PERFORM 4900-CHECK-RPTFILE-STATUS
+006600         THRU 4900-CHECK-RPTFILE-STATUS-EXIT
+006610
+006620     MOVE WS-AMOUNT-EXTENDED TO RPTT-AMOUNT
+006630     MOVE WS-RPT-TOTAL-LINE TO FD-RPT-RECORD
+006640     WRITE FD-RPT-RECORD
+006650     PERFORM 4900-CHECK-RPTFILE-STATUS
+006660         THRU 4900-CHECK-RPTFILE-STATUS-EXIT
+006670
+006680     MOVE GLCTL-CONTROL-AMOUNT TO RPTR-CONTROL-TOTAL
+006690     MOVE WS-VARIANCE-AMOUNT   TO RPTR-VARIANCE
+006700     IF NOT WS-CONTROL-RECORD-FOUND
+006710         MOVE "NO CONTROL TOTAL" TO RPTR-STATUS
+006720     ELSE
+006730         IF WS-RUN-IS-OUT-OF-BALANCE
+006740             MOVE "OUT OF BALANCE" TO RPTR-STATUS
+006750         ELSE
+006760             MOVE "IN BALANCE"     TO RPTR-STATUS
+006770         END-IF
+006780     END-IF
+006790     MOVE WS-RPT-RECON-LINE TO FD-RPT-RECORD
+006800     WRITE FD-RPT-RECORD
+006810     PERFORM 4900-CHECK-RPTFILE-STATUS
+006820         THRU 4900-CHECK-RPTFILE-STATUS-EXIT
+006830
+006840     WRITE FD-RPT-RECORD FROM WS-RPT-BLANK-LINE
+006850     PERFORM 4900-CHECK-RPTFILE-STATUS
+006860         THRU 4900-CHECK-RPTFILE-STATUS-EXIT
+006870     PERFORM 4500-PRINT-CURRENCY-BREAKDOWN
+006880         THRU 4500-PRINT-CURRENCY-BREAKDOWN-EXIT.
+006890 4000-PRODUCE-REPORT-EXIT.
+006900     EXIT.
+006910
+006920******************************************************************
+006930*    4500-PRINT-CURRENCY-BREAKDOWN - ONE LINE PER CURRENCY CODE
+006940*                 SEEN THIS RUN, ORIGINAL TOTAL ALONGSIDE WHAT
+006950*                 IT CONVERTED TO IN BASE CURRENCY
+006960******************************************************************
+006970 4500-PRINT-CURRENCY-BREAKDOWN.
+006980     PERFORM 4510-PRINT-ONE-CURRENCY-LINE
+006990         THRU 4510-PRINT-ONE-CURRENCY-LINE-EXIT
+007000         VARYING GLCKP-CURR-IDX FROM 1 BY 1
+007010         UNTIL GLCKP-CURR-IDX > GLCKP-CURRENCY-COUNT.
+007020 4500-PRINT-CURRENCY-BREAKDOWN-EXIT.
+007030     EXIT.
+007040
+007050 4510-PRINT-ONE-CURRENCY-LINE.
+007060     MOVE GLCKP-TBL-CURRENCY-CODE (GLCKP-CURR-IDX)    TO
+007070         RPTC-CURRENCY-CODE
+007080     MOVE GLCKP-TBL-ORIGINAL-TOTAL (GLCKP-CURR-IDX)   TO
+007090         RPTC-ORIGINAL-TOTAL
+007100     MOVE GLCKP-TBL-CONVERTED-TOTAL (GLCKP-CURR-IDX)  TO
+007110         RPTC-CONVERTED-TOTAL
+007120     MOVE WS-RPT-CURRENCY-LINE TO FD-RPT-RECORD
+007130     WRITE FD-RPT-RECORD
+007140     PERFORM 4900-CHECK-RPTFILE-STATUS
+007150         THRU 4900-CHECK-RPTFILE-STATUS-EXIT.
+007160 4510-PRINT-ONE-CURRENCY-LINE-EXIT.
+007170     EXIT.
+007180
+007190******************************************************************
+007200*    4900-CHECK-RPTFILE-STATUS - COMMON STATUS CHECK AFTER EVERY
+007210*                 WRITE TO THE REPORT FILE
+007220******************************************************************
+007230 4900-CHECK-RPTFILE-STATUS.
+007240     IF WS-RPTFILE-STATUS NOT = "00"
+007250        AND WS-RPTFILE-STATUS NOT = "04"
+007260         DISPLAY "GLACC01 - RPTFILE WRITE FAILED - STATUS "
+007270             WS-RPTFILE-STATUS
+007280         STOP RUN
+007290     END-IF.
+007300 4900-CHECK-RPTFILE-STATUS-EXIT.
+007310     EXIT.
+007320
+007330******************************************************************
+007340*    5000-WRITE-GL-EXTRACT - HAND EACH ACCOUNT'S FINAL
+007350*                 ACCUMULATED BALANCE TO THE DOWNSTREAM GENERAL
+007360*                 LEDGER INTERFACE IN A LAYOUT IT CAN POST
+007370*                 DIRECTLY, RATHER THAN MAKING IT SCRAPE THE
+007380*                 PRINTED REPORT.
+007390******************************************************************
+007400 5000-WRITE-GL-EXTRACT.
+007410     OPEN OUTPUT EXTRFILE
+007420     IF WS-EXTRFILE-STATUS NOT = "00"
+007430        AND WS-EXTRFILE-STATUS NOT = "04"
+007440         DISPLAY "GLACC01 - EXTRFILE OPEN FAILED - STATUS "
+007450             WS-EXTRFILE-STATUS
+007460         STOP RUN
+007470     END-IF
+007480     PERFORM 5100-WRITE-ONE-EXTRACT-RECORD
+007490         THRU 5100-WRITE-ONE-EXTRACT-RECORD-EXIT
+007500         VARYING GLCKP-ACCT-IDX FROM 1 BY 1
+007510         UNTIL GLCKP-ACCT-IDX > GLCKP-ACCOUNT-COUNT
+007520     CLOSE EXTRFILE.
+007530 5000-WRITE-GL-EXTRACT-EXIT.
+007540     EXIT.
+007550
+007560 5100-WRITE-ONE-EXTRACT-RECORD.
+007570     MOVE WS-RUN-DATE TO GLEXT-POSTING-DATE
+007580     MOVE GLCKP-TBL-ACCOUNT-NO (GLCKP-ACCT-IDX)  TO
+007590         GLEXT-ACCOUNT-NO
+007600     MOVE GLCKP-TBL-NET-BALANCE (GLCKP-ACCT-IDX) TO
+007610         GLEXT-FINAL-AMOUNT
+007620     WRITE FD-EXT-RECORD FROM GL-EXTRACT-RECORD
+007630     IF WS-EXTRFILE-STATUS NOT = "00"
+007640        AND WS-EXTRFILE-STATUS NOT = "04"
+007650         DISPLAY "GLACC01 - EXTRFILE WRITE FAILED - STATUS "
+007660             WS-EXTRFILE-STATUS
+007670         STOP RUN
+007680     END-IF.
+007690 5100-WRITE-ONE-EXTRACT-RECORD-EXIT.
+007700     EXIT.
+007710
+007720******************************************************************
+007730*    9000-TERMINATE
+007740******************************************************************
+007750 9000-TERMINATE.
+007760     CLOSE CTLFILE
+007770     CLOSE AUDITLOG
+007780     CLOSE RPTFILE
+007790     DISPLAY "GLACC01 - RUN COMPLETE - TOTAL: "
+007800         WS-AMOUNT-EXTENDED.
+007810 9000-TERMINATE-EXIT.
+007820     EXIT.
+007830
+007840
