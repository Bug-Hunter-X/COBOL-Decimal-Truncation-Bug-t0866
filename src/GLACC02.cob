@@ -0,0 +1,252 @@
+000010******************************************************************
+000020*
+000030*    PROGRAM-ID: GLACC02
+000040*    AUTHOR:     D. OKONKWO - FINANCIAL SYSTEMS
+000050*    INSTALLATION: MAIN DATA CENTER
+000060*    DATE-WRITTEN: 2026-08-08
+000070*
+000080*    PURPOSE:    ONLINE INQUIRY UTILITY. LETS AN OPERATOR KEY IN
+000090*                A RUN DATE AND/OR ACCOUNT NUMBER AND SEE THE
+000100*                CURRENT ACCUMULATED BALANCE FROM THE LATEST
+000110*                CHECKPOINT PLUS THE AUDIT TRAIL POSTINGS THAT
+000120*                MADE IT UP, WITHOUT HAVING TO DIG THROUGH THE
+000130*                BATCH LOGS BY HAND.
+000140*
+000150*    MODIFICATION HISTORY
+000160*    ------------------------------------------------------------
+000170*    2026-08-08  DO   INITIAL VERSION.
+000180*    2026-08-08  DO   NOW LOOKS UP THE REQUESTED ACCOUNT IN THE
+000190*                     PER-ACCOUNT TABLE AND SHOWS ITS OWN
+000200*                     BALANCE AND DEBIT/CREDIT SUBTOTALS
+000210*                     ALONGSIDE THE OVERALL RUN TOTALS.
+000220*    2026-08-08  DO   WARNS WHEN THE ENTERED RUN DATE DOESN'T
+000230*                     MATCH THE CHECKPOINT ON FILE, AND ACCEPTS
+000240*                     A LOWERCASE "N" TO END THE SESSION.
+000250*    2026-08-08  DO   THE POSTINGS LISTING NO LONGER HANGS WHEN
+000260*                     AUDITLOG DOESN'T EXIST YET - IT NOW CHECKS
+000270*                     FOR STATUS 35 ON THE OPEN THE SAME WAY
+000280*                     CKPTFILE ALREADY DID AND REPORTS "NO
+000290*                     POSTINGS ON FILE" INSTEAD OF OPENING THE
+000300*                     READ LOOP AGAINST A FILE THAT NEVER OPENED.
+000310******************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID.    GLACC02.
+000340 AUTHOR.        D. OKONKWO.
+000350 INSTALLATION.  MAIN DATA CENTER.
+000360 DATE-WRITTEN.  2026-08-08.
+000370 DATE-COMPILED.
+000380
+000390 ENVIRONMENT DIVISION.
+000400 CONFIGURATION SECTION.
+000410 SOURCE-COMPUTER.       GNUCOBOL.
+000420 OBJECT-COMPUTER.       GNUCOBOL.
+000430
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-CKPTFILE-STATUS.
+000490
+000500     SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-AUDITLOG-STATUS.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  CKPTFILE
+000570     RECORDING MODE IS F.
+000580 01  FD-CKPT-RECORD               PIC X(23652).
+000590
+000600 FD  AUDITLOG
+000610     RECORDING MODE IS F.
+000620 01  FD-AUDIT-RECORD              PIC X(80).
+000630
+000640 WORKING-STORAGE SECTION.
+000650
+000660 01  WS-CKPTFILE-STATUS            PIC X(02) VALUE "00".
+000670 01  WS-AUDITLOG-STATUS            PIC X(02) VALUE "00".
+000680
+000690 77  WS-AUDIT-EOF-SWITCH           PIC X(01) VALUE "N".
+000700     88  WS-END-OF-AUDITLOG                  VALUE "Y".
+000710 77  WS-CONTINUE-SWITCH            PIC X(01) VALUE "Y".
+000720     88  WS-OPERATOR-IS-DONE                 VALUE "N" "n".
+000730
+000740 01  WS-OPERATOR-RESPONSE          PIC X(01) VALUE SPACES.
+000750 01  WS-INQUIRY-ACCOUNT-NO         PIC X(10) VALUE SPACES.
+000760 01  WS-INQUIRY-RUN-DATE           PIC 9(08) VALUE ZERO.
+000770
+000780 01  WS-DISPLAY-BALANCE            PIC -(9)9.99.
+000790 01  WS-DISPLAY-DEBIT              PIC -(9)9.99.
+000800 01  WS-DISPLAY-CREDIT             PIC -(9)9.99.
+000810 01  WS-DISPLAY-SOURCE-AMOUNT      PIC -(9)9.99.
+000820
+000830 COPY GLCKPREC.
+000840
+000850 COPY GLAUDREC.
+000860
+000870 PROCEDURE DIVISION.
+000880
+000890******************************************************************
+000900*    0000-MAINLINE
+000910******************************************************************
+000920 0000-MAINLINE.
+000930     PERFORM 1000-INITIALIZE
+000940         THRU 1000-INITIALIZE-EXIT
+000950     PERFORM 2000-PROCESS-ONE-INQUIRY
+000960         THRU 2000-PROCESS-ONE-INQUIRY-EXIT
+000970         UNTIL WS-OPERATOR-IS-DONE
+000980     PERFORM 9000-TERMINATE
+000990         THRU 9000-TERMINATE-EXIT
+001000     STOP RUN.
+001010
+001020******************************************************************
+001030*    1000-INITIALIZE
+001040******************************************************************
+001050 1000-INITIALIZE.
+001060     DISPLAY "GLACC02 - GENERAL LEDGER BALANCE INQUIRY".
+001070 1000-INITIALIZE-EXIT.
+001080     EXIT.
+001090
+001100******************************************************************
+001110*    2000-PROCESS-ONE-INQUIRY
+001120******************************************************************
+001130 2000-PROCESS-ONE-INQUIRY.
+001140     DISPLAY "ACCOUNT NUMBER (BLANK FOR ALL ACCOUNTS):"
+001150     ACCEPT WS-INQUIRY-ACCOUNT-NO
+001160     DISPLAY "RUN DATE YYYYMMDD (ZERO FOR ALL DATES):"
+001170     ACCEPT WS-INQUIRY-RUN-DATE
+001180
+001190     PERFORM 2100-SHOW-CURRENT-BALANCE
+001200         THRU 2100-SHOW-CURRENT-BALANCE-EXIT
+001210     PERFORM 2200-LIST-POSTINGS
+001220         THRU 2200-LIST-POSTINGS-EXIT
+001230
+001240     DISPLAY "ANOTHER INQUIRY? (Y/N):"
+001250     ACCEPT WS-OPERATOR-RESPONSE
+001260     MOVE WS-OPERATOR-RESPONSE TO WS-CONTINUE-SWITCH.
+001270 2000-PROCESS-ONE-INQUIRY-EXIT.
+001280     EXIT.
+001290
+001300******************************************************************
+001310*    2100-SHOW-CURRENT-BALANCE - LATEST CHECKPOINTED TOTALS
+001320******************************************************************
+001330 2100-SHOW-CURRENT-BALANCE.
+001340     OPEN INPUT CKPTFILE
+001350     IF WS-CKPTFILE-STATUS = "35"
+001360         DISPLAY "NO CHECKPOINT ON FILE - NOTHING POSTED."
+001370     ELSE
+001380         READ CKPTFILE INTO GL-CHECKPOINT-RECORD
+001390             AT END
+001400                 DISPLAY "NO CHECKPOINT ON FILE - NOTHING POSTED."
+001410             NOT AT END
+001420                 PERFORM 2110-DISPLAY-CHECKPOINT-TOTALS
+001430                     THRU 2110-DISPLAY-CHECKPOINT-TOTALS-EXIT
+001440                 IF WS-INQUIRY-ACCOUNT-NO NOT = SPACES
+001450                     PERFORM 2120-DISPLAY-ACCOUNT-BALANCE
+001460                         THRU 2120-DISPLAY-ACCOUNT-BALANCE-EXIT
+001470                 END-IF
+001480         END-READ
+001490         CLOSE CKPTFILE
+001500     END-IF.
+001510 2100-SHOW-CURRENT-BALANCE-EXIT.
+001520     EXIT.
+001530
+001540 2110-DISPLAY-CHECKPOINT-TOTALS.
+001550     MOVE GLCKP-RUNNING-TOTAL TO WS-DISPLAY-BALANCE
+001560     MOVE GLCKP-DEBIT-TOTAL   TO WS-DISPLAY-DEBIT
+001570     MOVE GLCKP-CREDIT-TOTAL  TO WS-DISPLAY-CREDIT
+001580     DISPLAY "AS OF RUN DATE:       " GLCKP-RUN-DATE
+001590     IF WS-INQUIRY-RUN-DATE NOT = ZERO
+001600             AND WS-INQUIRY-RUN-DATE NOT = GLCKP-RUN-DATE
+001610         DISPLAY "*** WARNING - ONLY THE LATEST RUN IS ON "
+001620             "FILE. REQUESTED DATE " WS-INQUIRY-RUN-DATE
+001630             " DOES NOT MATCH THE RUN DATE ABOVE ***"
+001640     END-IF
+001650     DISPLAY "OVERALL NET BALANCE:  " WS-DISPLAY-BALANCE
+001660     DISPLAY "OVERALL DEBIT TOTAL:  " WS-DISPLAY-DEBIT
+001670     DISPLAY "OVERALL CREDIT TOTAL: " WS-DISPLAY-CREDIT.
+001680 2110-DISPLAY-CHECKPOINT-TOTALS-EXIT.
+001690     EXIT.
+001700
+001710******************************************************************
+001720*    2120-DISPLAY-ACCOUNT-BALANCE - LOOK UP THE REQUESTED
+001730*                 ACCOUNT IN THE PER-ACCOUNT TABLE AND SHOW ITS
+001740*                 OWN BALANCE AND DEBIT/CREDIT SUBTOTALS
+001750******************************************************************
+001760 2120-DISPLAY-ACCOUNT-BALANCE.
+001770     SET GLCKP-ACCT-IDX TO 1
+001780     SEARCH GLCKP-ACCOUNT-ENTRY
+001790         AT END
+001800             DISPLAY "ACCOUNT " WS-INQUIRY-ACCOUNT-NO
+001810                 " HAS NO POSTINGS ON FILE."
+001820         WHEN GLCKP-TBL-ACCOUNT-NO (GLCKP-ACCT-IDX)
+001830                 = WS-INQUIRY-ACCOUNT-NO
+001840             MOVE GLCKP-TBL-NET-BALANCE (GLCKP-ACCT-IDX) TO
+001850                 WS-DISPLAY-BALANCE
+001860             MOVE GLCKP-TBL-DEBIT-TOTAL (GLCKP-ACCT-IDX) TO
+001870                 WS-DISPLAY-DEBIT
+001880             MOVE GLCKP-TBL-CREDIT-TOTAL (GLCKP-ACCT-IDX) TO
+001890                 WS-DISPLAY-CREDIT
+001900             DISPLAY "ACCOUNT " WS-INQUIRY-ACCOUNT-NO
+001910                 " NET BALANCE:  " WS-DISPLAY-BALANCE
+001920             DISPLAY "ACCOUNT " WS-INQUIRY-ACCOUNT-NO
+001930                 " DEBIT TOTAL:  " WS-DISPLAY-DEBIT
+001940             DISPLAY "ACCOUNT " WS-INQUIRY-ACCOUNT-NO
+001950                 " CREDIT TOTAL: " WS-DISPLAY-CREDIT
+001960     END-SEARCH.
+001970 2120-DISPLAY-ACCOUNT-BALANCE-EXIT.
+001980     EXIT.
+001990
+002000******************************************************************
+002010*    2200-LIST-POSTINGS - AUDIT TRAIL ENTRIES MATCHING THE
+002020*                 OPERATOR'S ACCOUNT AND/OR RUN DATE FILTER
+002030******************************************************************
+002040 2200-LIST-POSTINGS.
+002050     MOVE "N" TO WS-AUDIT-EOF-SWITCH
+002060     OPEN INPUT AUDITLOG
+002070     DISPLAY "POSTINGS:"
+002080     IF WS-AUDITLOG-STATUS = "35"
+002090         DISPLAY "NO POSTINGS ON FILE."
+002100     ELSE
+002110         PERFORM 2210-READ-POSTING
+002120             THRU 2210-READ-POSTING-EXIT
+002130         PERFORM 2220-SHOW-POSTING-IF-MATCH
+002140             THRU 2220-SHOW-POSTING-IF-MATCH-EXIT
+002150             UNTIL WS-END-OF-AUDITLOG
+002160         CLOSE AUDITLOG
+002170     END-IF.
+002180 2200-LIST-POSTINGS-EXIT.
+002190     EXIT.
+002200
+002210 2210-READ-POSTING.
+002220     READ AUDITLOG INTO GL-AUDIT-RECORD
+002230         AT END
+002240             MOVE "Y" TO WS-AUDIT-EOF-SWITCH
+002250     END-READ.
+002260 2210-READ-POSTING-EXIT.
+002270     EXIT.
+002280
+002290 2220-SHOW-POSTING-IF-MATCH.
+002300     IF (WS-INQUIRY-ACCOUNT-NO = SPACES
+002310             OR GLAUD-ACCOUNT-NO = WS-INQUIRY-ACCOUNT-NO)
+002320         AND (WS-INQUIRY-RUN-DATE = ZERO
+002330             OR GLAUD-POST-DATE = WS-INQUIRY-RUN-DATE)
+002340         MOVE GLAUD-SOURCE-AMOUNT TO WS-DISPLAY-SOURCE-AMOUNT
+002350         DISPLAY GLAUD-ACCOUNT-NO " " GLAUD-POST-DATE " "
+002360             WS-DISPLAY-SOURCE-AMOUNT
+002370     END-IF
+002380     PERFORM 2210-READ-POSTING
+002390         THRU 2210-READ-POSTING-EXIT.
+002400 2220-SHOW-POSTING-IF-MATCH-EXIT.
+002410     EXIT.
+002420
+002430******************************************************************
+002440*    9000-TERMINATE
+002450******************************************************************
+002460 9000-TERMINATE.
+002470     DISPLAY "GLACC02 - INQUIRY SESSION ENDED.".
+002480 9000-TERMINATE-EXIT.
+002490     EXIT.
+002500
+002510
+002520
